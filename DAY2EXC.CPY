@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Shared UNSTRING-overflow exception record layout for DAY2A.   *
+      * COPY DAY2EXC. under an FD for the program's exception file.  *
+      * One record per overflow: full CURRENT-DATE timestamp plus     *
+      * the raw offending input line.                                 *
+      *****************************************************************
+       01  EXCEPTION-RECORD.
+           05  EX-TIMESTAMP        PIC X(21).
+           05  EX-RAW-LINE         PIC X(170).
