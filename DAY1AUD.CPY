@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Shared per-line digit audit-trail record layout for DAY1A/    *
+      * DAY1B. COPY DAY1AUD. under an FD for the program's audit      *
+      * file.                                                         *
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RAW-LINE        PIC X(80).
+           05  AUD-FIRST-NUMBER    PIC 9(1).
+           05  AUD-SECOND-NUMBER   PIC 9(1).
+           05  AUD-LINE-NUMBER     PIC 9(2).
