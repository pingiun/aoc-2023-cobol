@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Advent of Code 2023 Day 1, digit-only vs digit+word           *
+      * reconciliation report                                          *
+      *                                                                *
+      * Compile and run with:                                          *
+      *   cobc -x -j DAY1RECON.cbl                                     *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY1RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAY1A-AUDIT-FILE
+           ASSIGN TO "DAY1A-AUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-A-STATUS.
+           SELECT DAY1B-AUDIT-FILE
+           ASSIGN TO "DAY1B-AUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-B-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DAY1A-AUDIT-FILE.
+           COPY DAY1AUD
+             REPLACING ==AUDIT-RECORD== BY ==DAY1A-AUDIT-RECORD==.
+       FD DAY1B-AUDIT-FILE.
+           COPY DAY1AUD
+             REPLACING ==AUDIT-RECORD== BY ==DAY1B-AUDIT-RECORD==.
+       WORKING-STORAGE SECTION.
+           COPY FILESTAT.
+       01  WS-A-STATUS         PIC 9(2).
+       01  WS-B-STATUS         PIC 9(2).
+       01  WS-DISAGREE-COUNT   PIC 9(9) VALUE ZERO.
+      *> RECORD COUNTS FOR BOTH AUDIT FILES, CHECKED BEFORE COMPARING
+      *> SO A RERUN OF JUST ONE OF DAY1A/DAY1B (DESYNCING THE TWO
+      *> APPEND-ONLY AUDIT FILES) IS CAUGHT INSTEAD OF SILENTLY
+      *> COMPARING RECORDS FROM DIFFERENT RUNS BY READ POSITION ALONE
+       01  WS-A-COUNT          PIC 9(9) VALUE ZERO.
+       01  WS-B-COUNT          PIC 9(9) VALUE ZERO.
+       PROCEDURE DIVISION.
+
+           OPEN INPUT DAY1A-AUDIT-FILE.
+           MOVE WS-A-STATUS TO WS-FILE-STATUS.
+           PERFORM ABORT-ON-FILE-ERROR.
+           OPEN INPUT DAY1B-AUDIT-FILE.
+           MOVE WS-B-STATUS TO WS-FILE-STATUS.
+           PERFORM ABORT-ON-FILE-ERROR.
+
+           PERFORM COUNT-A-RECORD UNTIL WS-A-STATUS = 10.
+           PERFORM COUNT-B-RECORD UNTIL WS-B-STATUS = 10.
+
+           CLOSE DAY1A-AUDIT-FILE.
+           CLOSE DAY1B-AUDIT-FILE.
+
+           IF WS-A-COUNT NOT = WS-B-COUNT
+             DISPLAY "*** DAY1A-AUDIT.DAT HAS " WS-A-COUNT
+               " RECORD(S) BUT DAY1B-AUDIT.DAT HAS " WS-B-COUNT
+               " -- RUN COUNTS ARE OUT OF SYNC, ABORTING ***"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+
+           OPEN INPUT DAY1A-AUDIT-FILE.
+           MOVE WS-A-STATUS TO WS-FILE-STATUS.
+           PERFORM ABORT-ON-FILE-ERROR.
+           OPEN INPUT DAY1B-AUDIT-FILE.
+           MOVE WS-B-STATUS TO WS-FILE-STATUS.
+           PERFORM ABORT-ON-FILE-ERROR.
+
+           PERFORM COMPARE-LINE
+             UNTIL WS-A-STATUS = 10 OR WS-B-STATUS = 10.
+
+           CLOSE DAY1A-AUDIT-FILE.
+           CLOSE DAY1B-AUDIT-FILE.
+
+           DISPLAY WS-DISAGREE-COUNT " LINE(S) DISAGREED".
+
+           GOBACK.
+
+           COPY FILEERR.
+
+      *> COUNT ONE RECORD FROM EACH AUDIT FILE, USED FOR THE UPFRONT
+      *> RECORD-COUNT CHECK BEFORE THE REAL COMPARISON PASS
+       COUNT-A-RECORD.
+           READ DAY1A-AUDIT-FILE.
+           IF WS-A-STATUS NOT = 10
+             ADD 1 TO WS-A-COUNT
+           END-IF
+       .
+       COUNT-B-RECORD.
+           READ DAY1B-AUDIT-FILE.
+           IF WS-B-STATUS NOT = 10
+             ADD 1 TO WS-B-COUNT
+           END-IF
+       .
+      *> READ ONE LINE'S AUDIT RECORD FROM EACH DAY'S AUDIT FILE AND
+      *> REPORT ONLY WHEN THE DERIVED TWO-DIGIT VALUES DISAGREE; BOTH
+      *> AUDIT FILES HOLD ONE RECORD PER DAY1.DAT LINE IN THE SAME
+      *> ORDER SINCE DAY1A AND DAY1B BOTH READ IT SEQUENTIALLY, AND
+      *> THE UPFRONT RECORD-COUNT CHECK ABOVE HAS ALREADY CONFIRMED
+      *> THEY HOLD THE SAME NUMBER OF RUNS' WORTH OF RECORDS
+       COMPARE-LINE.
+           READ DAY1A-AUDIT-FILE.
+           READ DAY1B-AUDIT-FILE.
+           IF WS-A-STATUS NOT = 10 AND WS-B-STATUS NOT = 10
+             IF AUD-LINE-NUMBER OF DAY1A-AUDIT-RECORD
+                 NOT = AUD-LINE-NUMBER OF DAY1B-AUDIT-RECORD
+               ADD 1 TO WS-DISAGREE-COUNT
+               DISPLAY "LINE: " AUD-RAW-LINE OF DAY1A-AUDIT-RECORD
+               DISPLAY "  DIGIT-ONLY (DAY1A): "
+                 AUD-LINE-NUMBER OF DAY1A-AUDIT-RECORD
+               DISPLAY "  DIGIT+WORD (DAY1B): "
+                 AUD-LINE-NUMBER OF DAY1B-AUDIT-RECORD
+             END-IF
+           END-IF
+       .
+       END PROGRAM DAY1RECON.
