@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Shared cube-limit parameter record layout for DAY2A. COPY     *
+      * DAY2LIM. under an FD for the program's limits file. One      *
+      * fixed-width record: red, green, blue limits, 3 digits each.  *
+      *****************************************************************
+       01  LIMITS-RECORD.
+           05  LIM-RED             PIC 9(3).
+           05  LIM-GREEN           PIC 9(3).
+           05  LIM-BLUE            PIC 9(3).
