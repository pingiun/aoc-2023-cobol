@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Shared per-game max-cubes-drawn diagnostic record layout for  *
+      * DAY2A. COPY DAY2DIAG. under an FD for the program's diagnostic*
+      * file. One record per game showing the high-water mark of red,*
+      * green, and blue cubes seen across all its draws.              *
+      *****************************************************************
+       01  DIAG-RECORD.
+           05  DG-GAME-NUM         PIC 9(3).
+           05  DG-MAX-RED          PIC 9(3).
+           05  DG-MAX-GREEN        PIC 9(3).
+           05  DG-MAX-BLUE         PIC 9(3).
