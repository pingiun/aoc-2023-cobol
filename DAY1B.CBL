@@ -19,14 +19,42 @@
            ASSIGN TO "DAY1.DAT"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS ECODE.
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT AOC-RESULTS-FILE
+           ASSIGN TO "AOC-RESULTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RESULTS-STATUS.
+           SELECT AUDIT-FILE
+           ASSIGN TO "DAY1B-AUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT EXPECTED-FILE
+           ASSIGN TO "DAY1B-EXPECTED.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EXPECTED-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE
            RECORD VARYING FROM 1 to 80 CHARACTERS.
        01  IN-RECORD           PIC X(80).
+       FD AOC-RESULTS-FILE.
+           COPY AOCRES.
+       FD AUDIT-FILE.
+           COPY DAY1AUD.
+       FD EXPECTED-FILE.
+           COPY EXPTOT.
        WORKING-STORAGE SECTION.
-       01  ECODE               PIC 9(2).
+           COPY FILESTAT.
+       01  WS-RESULTS-STATUS   PIC 9(2).
+       01  WS-AUDIT-STATUS     PIC 9(2).
+       01  WS-EXPECTED-STATUS  PIC 9(2).
+      *> KNOWN-ANSWER REGRESSION CHECK, CATALOGUED VIA NEWEXP.SH ONCE
+      *> A GIVEN DAY'S TOTAL HAS BEEN CONFIRMED CORRECT
+       01  WS-EXPECTED-TOTAL   PIC 9(9).
+       01  WS-HAVE-EXPECTED    PIC X VALUE 'N'.
        01  PTR                 PIC 9(2) VALUE ZERO.
        01  TOTAL               PIC 9(9) VALUE ZERO.
        01  DIGITS.
@@ -39,20 +67,79 @@
        LINKAGE SECTION.
        PROCEDURE DIVISION.
 
+           PERFORM LOAD-EXPECTED.
+
            OPEN INPUT IN-FILE.
-           PERFORM PROCESS-LINE UNTIL ECODE = 10.
+           PERFORM ABORT-ON-FILE-ERROR.
+           PERFORM PROCESS-LINE UNTIL WS-FILE-STATUS = 10.
            CLOSE IN-FILE.
 
            DISPLAY TOTAL.
       *    DISPLAY "COUNT: " COUNTER.
+           PERFORM WRITE-RESULT.
+           PERFORM CHECK-REGRESSION.
 
            GOBACK.
 
+           COPY FILEERR.
+
+      *> IF A KNOWN-GOOD ANSWER HAS BEEN CATALOGUED FOR THIS PROGRAM,
+      *> LOAD IT SO THE COMPUTED TOTAL CAN BE CHECKED AGAINST IT; NO
+      *> EXPECTED-ANSWER FILE YET IS NOT AN ERROR, JUST NO CHECK
+       LOAD-EXPECTED.
+           OPEN INPUT EXPECTED-FILE.
+           IF WS-EXPECTED-STATUS = 0
+             READ EXPECTED-FILE
+             IF WS-EXPECTED-STATUS = 0
+               MOVE EXP-TOTAL TO WS-EXPECTED-TOTAL
+               MOVE 'Y' TO WS-HAVE-EXPECTED
+             END-IF
+             CLOSE EXPECTED-FILE
+           END-IF
+       .
+      *> FLAG A MISMATCH AGAINST THE KNOWN-GOOD ANSWER LOUDLY AND FAIL
+      *> THE STEP INSTEAD OF LEAVING IT TO BE NOTICED BY EYE
+       CHECK-REGRESSION.
+           IF WS-HAVE-EXPECTED = 'Y' AND TOTAL NOT = WS-EXPECTED-TOTAL
+             DISPLAY "*** REGRESSION: TOTAL " TOTAL
+               " DOES NOT MATCH EXPECTED " WS-EXPECTED-TOTAL " ***"
+             MOVE 8 TO RETURN-CODE
+           END-IF
+       .
+
+      *> APPEND A RESULTS RECORD FOR THIS RUN TO AOC-RESULTS.DAT
+       WRITE-RESULT.
+           OPEN EXTEND AOC-RESULTS-FILE.
+           IF WS-RESULTS-STATUS = 35
+             OPEN OUTPUT AOC-RESULTS-FILE
+           END-IF
+           MOVE "DAY1B" TO AR-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-RUN-DATE
+           MOVE TOTAL TO AR-TOTAL
+           WRITE AOC-RESULT-RECORD
+           CLOSE AOC-RESULTS-FILE
+       .
+
+      *> APPEND THE RAW LINE AND ITS DERIVED DIGITS TO THE AUDIT FILE
+      *> SO A BAD LINE CAN BE SPOTTED WITHOUT RE-DERIVING THE TOTAL
+       WRITE-AUDIT.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = 35
+             OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE IN-RECORD TO AUD-RAW-LINE
+           MOVE FIRST-NUMBER TO AUD-FIRST-NUMBER
+           MOVE SECOND-NUMBER TO AUD-SECOND-NUMBER
+           MOVE LINE-NUMBER TO AUD-LINE-NUMBER
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+       .
+
       *> PROCESS ONE LINE AND ADD TO THE RUNNING TOTAL
        PROCESS-LINE.
            READ IN-FILE.
            ADD 1 TO COUNTER
-           IF ECODE NOT = 10
+           IF WS-FILE-STATUS NOT = 10
              MOVE 1 TO PTR
              MOVE 'N' TO HAVE-FIRST
              PERFORM UNTIL PTR > 80
@@ -61,6 +148,7 @@
              END-PERFORM
              MOVE DIGITS TO LINE-NUMBER
              ADD LINE-NUMBER TO TOTAL
+             PERFORM WRITE-AUDIT
            END-IF
        .
       *> PARSE SOMETHING AT THE CURRENT POINTER
