@@ -19,15 +19,92 @@
            ASSIGN TO "DAY2.DAT"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS ECODE.
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT AOC-RESULTS-FILE
+           ASSIGN TO "AOC-RESULTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RESULTS-STATUS.
+           SELECT REJECT-FILE
+           ASSIGN TO "DAY2A-REJECT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+           SELECT LIMITS-FILE
+           ASSIGN TO "DAY2A-LIMITS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-LIMITS-STATUS.
+           SELECT DIAG-FILE
+           ASSIGN TO "DAY2A-DIAG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-DIAG-STATUS.
+           SELECT EXCEPTION-FILE
+           ASSIGN TO "DAY2A-EXCEPTION.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT CONTROL-TOTAL-FILE
+           ASSIGN TO "CONTROL-TOTALS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT EXPECTED-FILE
+           ASSIGN TO "DAY2A-EXPECTED.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EXPECTED-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD IN-FILE
            RECORD VARYING FROM 1 to 170 CHARACTERS.
        01  IN-REC              PIC X(170).
+       FD AOC-RESULTS-FILE.
+           COPY AOCRES.
+       FD REJECT-FILE.
+           COPY REJREC.
+       FD LIMITS-FILE.
+           COPY DAY2LIM.
+       FD DIAG-FILE.
+           COPY DAY2DIAG.
+       FD EXCEPTION-FILE.
+           COPY DAY2EXC.
+       FD CONTROL-TOTAL-FILE.
+           COPY CTLTOT.
+       FD EXPECTED-FILE.
+           COPY EXPTOT.
        WORKING-STORAGE SECTION.
-       01  ECODE               PIC 9(2).
-       01  TOTAL               PIC 9(9).
+           COPY FILESTAT.
+       01  WS-RESULTS-STATUS   PIC 9(2).
+       01  WS-REJECT-STATUS    PIC 9(2).
+       01  WS-LIMITS-STATUS    PIC 9(2).
+       01  WS-DIAG-STATUS      PIC 9(2).
+       01  WS-EXCEPTION-STATUS PIC 9(2).
+       01  WS-CONTROL-STATUS   PIC 9(2).
+       01  WS-EXPECTED-STATUS  PIC 9(2).
+      *> END-OF-RUN CONTROL TOTALS: GAMES READ, GAMES ADDED TO TOTAL,
+      *> AND GAMES EITHER REJECTED (MALFORMED) OR DISQUALIFIED
+       01  WS-RECORDS-READ     PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-ACCEPTED PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-REJECTED PIC 9(9) VALUE ZERO.
+      *> KNOWN-ANSWER REGRESSION CHECK, CATALOGUED VIA NEWEXP.SH ONCE
+      *> A GIVEN DAY'S TOTAL HAS BEEN CONFIRMED CORRECT
+       01  WS-EXPECTED-TOTAL   PIC 9(9).
+       01  WS-HAVE-EXPECTED    PIC X VALUE 'N'.
+      *> PER-GAME HIGH-WATER MARK OF CUBES DRAWN, RESET AT THE START
+      *> OF EACH GAME LINE AND WRITTEN TO THE DIAGNOSTIC FILE ONCE
+      *> ALL OF A GAME'S DRAWS HAVE BEEN SCANNED
+       01  WS-MAX-RED          PIC 9(3).
+       01  WS-MAX-GREEN        PIC 9(3).
+       01  WS-MAX-BLUE         PIC 9(3).
+      *> CUBE-COUNT DISQUALIFICATION LIMITS, READ FROM DAY2A-LIMITS.DAT
+      *> AT STARTUP SO A DIFFERENT BAG CONFIGURATION CAN BE TESTED
+      *> WITHOUT RECOMPILING
+       01  WS-RED-LIMIT        PIC 9(3).
+       01  WS-GREEN-LIMIT      PIC 9(3).
+       01  WS-BLUE-LIMIT       PIC 9(3).
+       01  TOTAL               PIC 9(9) VALUE ZERO.
        01  GAME-REC.
            05  GAME-NUM        PIC 9(3).
            05  GAME-LINE       PIC X(165).
@@ -39,39 +116,188 @@
        01  MORE                PIC X.
        01  RECORD-MORE         PIC X.
        01  CUR-DISQ            PIC X.
+       01  WS-LINE-OVERFLOW    PIC X.
+      *> USED TO INDEPENDENTLY VALIDATE THE DIGITS BETWEEN "Game " AND
+      *> THE ": " DELIMITER BEFORE THEY EVER REACH THE UNSTRING BELOW;
+      *> GNUCOBOL'S UNSTRING-INTO-NUMERIC MOVE SILENTLY DROPS NON-DIGIT
+      *> CHARACTERS (E.G. "9X" BECOMES "9"), SO GAME-NUM IS NOT NUMERIC
+      *> AFTER THE FACT CANNOT BE TRUSTED TO CATCH A MALFORMED NUMBER
+       01  WS-COLON-POS        PIC 9(4).
+       01  WS-GAMENUM-LEN      PIC 9(4).
+       01  WS-GAMENUM-VALID    PIC X.
       *  UNSTRING statement control fields
        77  CHAR-CTR            PIC 9(3).
        77  REC-CHAR-CTR        PIC 9(3).
        PROCEDURE DIVISION.
 
+           PERFORM LOAD-LIMITS.
+           PERFORM LOAD-EXPECTED.
+
            OPEN INPUT IN-FILE.
-           IF ECODE NOT = 0
-             DISPLAY "ERROR OPENING FILE: " ECODE
-           END-IF
-           PERFORM PROCESS-LINE UNTIL ECODE = 10.
+           PERFORM ABORT-ON-FILE-ERROR.
+           PERFORM PROCESS-LINE UNTIL WS-FILE-STATUS = 10.
            CLOSE IN-FILE.
 
            DISPLAY "TOTAL: " TOTAL.
+           PERFORM WRITE-RESULT.
+           PERFORM WRITE-CONTROL-TOTAL.
+           PERFORM CHECK-REGRESSION.
 
            GOBACK.
 
+           COPY FILEERR.
+
+      *> IF A KNOWN-GOOD ANSWER HAS BEEN CATALOGUED FOR THIS PROGRAM,
+      *> LOAD IT SO THE COMPUTED TOTAL CAN BE CHECKED AGAINST IT; NO
+      *> EXPECTED-ANSWER FILE YET IS NOT AN ERROR, JUST NO CHECK
+       LOAD-EXPECTED.
+           OPEN INPUT EXPECTED-FILE.
+           IF WS-EXPECTED-STATUS = 0
+             READ EXPECTED-FILE
+             IF WS-EXPECTED-STATUS = 0
+               MOVE EXP-TOTAL TO WS-EXPECTED-TOTAL
+               MOVE 'Y' TO WS-HAVE-EXPECTED
+             END-IF
+             CLOSE EXPECTED-FILE
+           END-IF
+       .
+      *> FLAG A MISMATCH AGAINST THE KNOWN-GOOD ANSWER LOUDLY AND FAIL
+      *> THE STEP INSTEAD OF LEAVING IT TO BE NOTICED BY EYE
+       CHECK-REGRESSION.
+           IF WS-HAVE-EXPECTED = 'Y' AND TOTAL NOT = WS-EXPECTED-TOTAL
+             DISPLAY "*** REGRESSION: TOTAL " TOTAL
+               " DOES NOT MATCH EXPECTED " WS-EXPECTED-TOTAL " ***"
+             MOVE 8 TO RETURN-CODE
+           END-IF
+       .
+
+      *> READ THE RED/GREEN/BLUE DISQUALIFICATION LIMITS FROM THE
+      *> PARAMETER FILE; A MISSING OR UNREADABLE LIMITS FILE ABORTS
+      *> THE RUN THE SAME WAY A MISSING DAY2.DAT DOES
+       LOAD-LIMITS.
+           OPEN INPUT LIMITS-FILE.
+           MOVE WS-LIMITS-STATUS TO WS-FILE-STATUS.
+           PERFORM ABORT-ON-FILE-ERROR.
+           READ LIMITS-FILE.
+           MOVE WS-LIMITS-STATUS TO WS-FILE-STATUS.
+           PERFORM ABORT-ON-FILE-ERROR.
+           MOVE LIM-RED TO WS-RED-LIMIT.
+           MOVE LIM-GREEN TO WS-GREEN-LIMIT.
+           MOVE LIM-BLUE TO WS-BLUE-LIMIT.
+           CLOSE LIMITS-FILE.
+       .
+
+      *> APPEND A RESULTS RECORD FOR THIS RUN TO AOC-RESULTS.DAT
+       WRITE-RESULT.
+           OPEN EXTEND AOC-RESULTS-FILE.
+           IF WS-RESULTS-STATUS = 35
+             OPEN OUTPUT AOC-RESULTS-FILE
+           END-IF
+           MOVE "DAY2A" TO AR-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-RUN-DATE
+           MOVE TOTAL TO AR-TOTAL
+           WRITE AOC-RESULT-RECORD
+           CLOSE AOC-RESULTS-FILE
+       .
+
+      *> APPEND THIS RUN'S RECORD COUNTS TO CONTROL-TOTALS.DAT SO IT
+      *> CAN BE BALANCED AGAINST THE SOURCE FEED
+       WRITE-CONTROL-TOTAL.
+           OPEN EXTEND CONTROL-TOTAL-FILE.
+           IF WS-CONTROL-STATUS = 35
+             OPEN OUTPUT CONTROL-TOTAL-FILE
+           END-IF
+           MOVE "DAY2A" TO CT-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CT-RUN-DATE
+           MOVE WS-RECORDS-READ TO CT-RECORDS-READ
+           MOVE WS-RECORDS-ACCEPTED TO CT-RECORDS-ACCEPTED
+           MOVE WS-RECORDS-REJECTED TO CT-RECORDS-REJECTED
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE
+       .
+
       *> PROCESS ONE LINE OF INPUT
        PROCESS-LINE.
            READ IN-FILE.
-           IF ECODE NOT = 10
-             ADD 5 TO ZERO GIVING CHAR-CTR
-             UNSTRING IN-REC DELIMITED BY ": "
-               INTO GAME-NUM
-                    GAME-LINE
-               WITH POINTER CHAR-CTR
-               ON OVERFLOW DISPLAY "OVERFLOW"
-             END-UNSTRING
-             PERFORM PROCESS-GAME-LINE
+           IF WS-FILE-STATUS NOT = 10
+             ADD 1 TO WS-RECORDS-READ
+             IF IN-REC(1:5) NOT = "Game "
+               MOVE "DOES NOT START WITH Game" TO RJ-REASON
+               PERFORM REJECT-LINE
+             ELSE
+               PERFORM VALIDATE-GAME-NUM
+               IF WS-GAMENUM-VALID NOT = 'Y'
+                 MOVE "GAME-NUM NOT NUMERIC" TO RJ-REASON
+                 PERFORM REJECT-LINE
+               ELSE
+                 ADD 5 TO ZERO GIVING CHAR-CTR
+                 MOVE 'N' TO WS-LINE-OVERFLOW
+                 UNSTRING IN-REC DELIMITED BY ": "
+                   INTO GAME-NUM
+                        GAME-LINE
+                   WITH POINTER CHAR-CTR
+                   ON OVERFLOW PERFORM WRITE-EXCEPTION
+                     MOVE 'Y' TO WS-LINE-OVERFLOW
+                 END-UNSTRING
+                 IF WS-LINE-OVERFLOW = 'Y' OR GAME-NUM IS NOT NUMERIC
+                   MOVE "GAME-NUM NOT NUMERIC" TO RJ-REASON
+                   PERFORM REJECT-LINE
+                 ELSE
+                   PERFORM PROCESS-GAME-LINE
+                 END-IF
+               END-IF
+             END-IF
            END-IF
        .
+      *> INDEPENDENTLY CONFIRM THE TEXT BETWEEN THE "Game " PREFIX AND
+      *> THE NEXT ": " IS ALL DIGITS, 1 TO 3 OF THEM, BEFORE THE VALUE
+      *> EVER GOES NEAR THE UNSTRING/GAME-NUM MOVE BELOW
+       VALIDATE-GAME-NUM.
+           MOVE 'N' TO WS-GAMENUM-VALID
+           PERFORM VARYING WS-COLON-POS FROM 6 BY 1
+             UNTIL WS-COLON-POS > 170 OR IN-REC(WS-COLON-POS:1) = ":"
+             CONTINUE
+           END-PERFORM
+           IF WS-COLON-POS <= 170
+             COMPUTE WS-GAMENUM-LEN = WS-COLON-POS - 6
+             IF WS-GAMENUM-LEN >= 1 AND WS-GAMENUM-LEN <= 3
+               IF IN-REC(6:WS-GAMENUM-LEN) IS NUMERIC
+                 MOVE 'Y' TO WS-GAMENUM-VALID
+               END-IF
+             END-IF
+           END-IF
+       .
+      *> THE LINE DID NOT PARSE INTO A USABLE GAME RECORD; LOG THE RAW
+      *> LINE AND REASON, AND MOVE ON WITHOUT TOUCHING TOTAL
+       REJECT-LINE.
+           ADD 1 TO WS-RECORDS-REJECTED
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-STATUS = 35
+             OPEN OUTPUT REJECT-FILE
+           END-IF
+           MOVE IN-REC TO RJ-RAW-LINE
+           WRITE REJECT-RECORD
+           CLOSE REJECT-FILE
+       .
+      *> LOG AN UNSTRING OVERFLOW TO A TIMESTAMPED EXCEPTION FILE SO
+      *> THE OFFENDING LINE CAN BE TRACKED DOWN AFTERWARD INSTEAD OF
+      *> ONLY SEEING AN UNLABELED WARNING SCROLL BY
+       WRITE-EXCEPTION.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCEPTION-STATUS = 35
+             OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO EX-TIMESTAMP
+           MOVE IN-REC TO EX-RAW-LINE
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE
+       .
       *> THE LINE HAS BEEN PARSED, NOW PROCESS THE RECORDS
        PROCESS-GAME-LINE.
            MOVE 'N' TO CUR-DISQ
+           MOVE ZERO TO WS-MAX-RED
+           MOVE ZERO TO WS-MAX-GREEN
+           MOVE ZERO TO WS-MAX-BLUE
            ADD 1 TO ZERO GIVING CHAR-CTR
            MOVE 'Y' TO MORE
            PERFORM UNTIL MORE = 'N'
@@ -87,7 +313,25 @@
            END-PERFORM
            IF CUR-DISQ = 'N'
              ADD GAME-NUM TO TOTAL
+             ADD 1 TO WS-RECORDS-ACCEPTED
+           ELSE
+             ADD 1 TO WS-RECORDS-REJECTED
            END-IF
+           PERFORM WRITE-DIAG
+       .
+      *> APPEND THIS GAME'S RED/GREEN/BLUE HIGH-WATER MARK TO THE
+      *> DIAGNOSTIC FILE, WHETHER OR NOT THE GAME WAS DISQUALIFIED
+       WRITE-DIAG.
+           OPEN EXTEND DIAG-FILE.
+           IF WS-DIAG-STATUS = 35
+             OPEN OUTPUT DIAG-FILE
+           END-IF
+           MOVE GAME-NUM TO DG-GAME-NUM
+           MOVE WS-MAX-RED TO DG-MAX-RED
+           MOVE WS-MAX-GREEN TO DG-MAX-GREEN
+           MOVE WS-MAX-BLUE TO DG-MAX-BLUE
+           WRITE DIAG-RECORD
+           CLOSE DIAG-FILE
        .
        PROCESS-RECORD.
            ADD 1 TO ZERO GIVING REC-CHAR-CTR
@@ -114,19 +358,28 @@
       *    DISPLAY "  ELEMENT-NAME: " ELEMENT-NAME
            EVALUATE ELEMENT-NAME
              WHEN "red"
-               IF ELEMENT-NUM IS GREATER THAN 12
+               IF ELEMENT-NUM IS GREATER THAN WS-MAX-RED
+                 MOVE ELEMENT-NUM TO WS-MAX-RED
+               END-IF
+               IF ELEMENT-NUM IS GREATER THAN WS-RED-LIMIT
                  AND CUR-DISQ = 'N'
                    MOVE 'Y' TO CUR-DISQ
       *             DISPLAY "GAME " GAME-NUM " RED TOO HIGH"
                END-IF
              WHEN "green"
-               IF ELEMENT-NUM IS GREATER THAN 13
+               IF ELEMENT-NUM IS GREATER THAN WS-MAX-GREEN
+                 MOVE ELEMENT-NUM TO WS-MAX-GREEN
+               END-IF
+               IF ELEMENT-NUM IS GREATER THAN WS-GREEN-LIMIT
                  AND CUR-DISQ = 'N'
                    MOVE 'Y' TO CUR-DISQ
       *             DISPLAY "GAME " GAME-NUM " GREEN TOO HIGH"
                END-IF
              WHEN "blue"
-               IF ELEMENT-NUM IS GREATER THAN 14
+               IF ELEMENT-NUM IS GREATER THAN WS-MAX-BLUE
+                 MOVE ELEMENT-NUM TO WS-MAX-BLUE
+               END-IF
+               IF ELEMENT-NUM IS GREATER THAN WS-BLUE-LIMIT
                  AND CUR-DISQ = 'N'
                    MOVE 'Y' TO CUR-DISQ
       *             DISPLAY "GAME " GAME-NUM " BLUE TOO HIGH"
