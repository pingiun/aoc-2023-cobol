@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Shared results-file record layout, one line per program run. *
+      * COPY AOCRES. under an FD for AOC-RESULTS.DAT.                 *
+      *****************************************************************
+       01  AOC-RESULT-RECORD.
+           05  AR-PROGRAM-ID       PIC X(8).
+           05  AR-RUN-DATE         PIC X(8).
+           05  AR-TOTAL            PIC 9(9).
