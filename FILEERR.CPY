@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Shared paragraph to abort the run on a bad FILE STATUS.       *
+      * PERFORM ABORT-ON-FILE-ERROR right after every OPEN.           *
+      * COPY FILEERR. into the PROCEDURE DIVISION.                    *
+      *****************************************************************
+       ABORT-ON-FILE-ERROR.
+           IF WS-FILE-STATUS NOT = 0
+             DISPLAY "FILE ERROR, STATUS: " WS-FILE-STATUS
+             DISPLAY "RUN ABORTED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+       .
