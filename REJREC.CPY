@@ -0,0 +1,7 @@
+      *****************************************************************
+      * Shared reject-file record layout for malformed input records. *
+      * COPY REJREC. under an FD for the program's reject file.       *
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  RJ-RAW-LINE         PIC X(170).
+           05  RJ-REASON           PIC X(30).
