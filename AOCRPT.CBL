@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Advent of Code 2023, consolidated scoreboard report            *
+      *                                                                *
+      * Compile and run with:                                          *
+      *   cobc -x -j AOCRPT.cbl                                        *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOCRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AOC-RESULTS-FILE
+           ASSIGN TO "AOC-RESULTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AOC-RESULTS-FILE.
+           COPY AOCRES.
+       WORKING-STORAGE SECTION.
+           COPY FILESTAT.
+      *> THE FOUR DAY PROGRAMS THIS REPORT RECONCILES, IN DISPLAY ORDER
+       01  WS-KNOWN-LIST.
+           05  FILLER              PIC X(8) VALUE "DAY1A".
+           05  FILLER              PIC X(8) VALUE "DAY1B".
+           05  FILLER              PIC X(8) VALUE "DAY2A".
+           05  FILLER              PIC X(8) VALUE "DAY4A".
+       01  WS-KNOWN-TABLE REDEFINES WS-KNOWN-LIST.
+           05  WS-KNOWN-ID         OCCURS 4 TIMES PIC X(8).
+      *> LATEST RESULT SEEN FOR EACH KNOWN PROGRAM
+       01  SCORE-TABLE.
+           05  SCORE-ENTRY         OCCURS 4 TIMES INDEXED BY SC.
+               10  SC-PROGRAM-ID   PIC X(8).
+               10  SC-RUN-DATE     PIC X(8).
+               10  SC-TOTAL        PIC 9(9).
+               10  SC-FOUND        PIC X VALUE 'N'.
+       01  WS-MATCHED              PIC X.
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+
+           PERFORM INIT-SCORE-TABLE VARYING SC FROM 1 BY 1
+             UNTIL SC > 4.
+
+           OPEN INPUT AOC-RESULTS-FILE.
+           IF WS-FILE-STATUS NOT = 35
+             PERFORM ABORT-ON-FILE-ERROR
+             PERFORM READ-RESULT UNTIL WS-FILE-STATUS = 10
+             CLOSE AOC-RESULTS-FILE
+           END-IF.
+
+           PERFORM PRINT-SCOREBOARD VARYING SC FROM 1 BY 1
+             UNTIL SC > 4.
+
+           GOBACK.
+
+           COPY FILEERR.
+
+      *> SEED THE SCOREBOARD WITH THE KNOWN PROGRAM IDS AND NO RESULT
+       INIT-SCORE-TABLE.
+           MOVE WS-KNOWN-ID(SC) TO SC-PROGRAM-ID(SC)
+           MOVE SPACES TO SC-RUN-DATE(SC)
+           MOVE ZERO TO SC-TOTAL(SC)
+           MOVE 'N' TO SC-FOUND(SC)
+       .
+      *> READ ONE RESULTS RECORD AND FOLD IT INTO THE SCOREBOARD; THE
+      *> LAST RECORD SEEN FOR A PROGRAM WINS SINCE THE FILE IS
+      *> APPENDED TO CHRONOLOGICALLY
+       READ-RESULT.
+           READ AOC-RESULTS-FILE.
+           IF WS-FILE-STATUS NOT = 10
+             PERFORM UPDATE-SCORE-ENTRY VARYING SC FROM 1 BY 1
+               UNTIL SC > 4
+           END-IF
+       .
+       UPDATE-SCORE-ENTRY.
+           IF SC-PROGRAM-ID(SC) = AR-PROGRAM-ID
+             MOVE AR-RUN-DATE TO SC-RUN-DATE(SC)
+             MOVE AR-TOTAL TO SC-TOTAL(SC)
+             MOVE 'Y' TO SC-FOUND(SC)
+           END-IF
+       .
+       PRINT-SCOREBOARD.
+           IF SC-FOUND(SC) = 'Y'
+             DISPLAY SC-PROGRAM-ID(SC) "  " SC-RUN-DATE(SC)
+                     "  " SC-TOTAL(SC)
+           ELSE
+             DISPLAY SC-PROGRAM-ID(SC) "  NO RUN RECORDED YET"
+           END-IF
+       .
+       END PROGRAM AOCRPT.
