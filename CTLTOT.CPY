@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Shared end-of-run control-total record layout, one line per  *
+      * program run, appended to CONTROL-TOTALS.DAT so a run's record *
+      * counts can be balanced against the source feed the way any   *
+      * other batch job would be. COPY CTLTOT. under an FD.          *
+      *****************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-PROGRAM-ID       PIC X(8).
+           05  CT-RUN-DATE         PIC X(8).
+           05  CT-RECORDS-READ     PIC 9(9).
+           05  CT-RECORDS-ACCEPTED PIC 9(9).
+           05  CT-RECORDS-REJECTED PIC 9(9).
