@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Advent of Code 2023 Day 4, part B                              *
+      *                                                                *
+      * Jelle Besseling, 04/12/2023                                    *
+      *                                                                *
+      * Compile and run with:                                          *
+      *   cobc -x -j DAY4B.cbl                                         *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY4B.
+       AUTHOR. JELLE BESSELING.
+       DATE-WRITTEN.  04/12/2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE
+           ASSIGN TO "DAY4.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ECODE.
+           SELECT LEDGER-FILE
+           ASSIGN TO "DAY4B-LEDGER.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-LEDGER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE
+           RECORD VARYING FROM 1 TO 170 CHARACTERS.
+       01  IN-REC              PIC X(170).
+       FD LEDGER-FILE.
+           COPY DAY4LEDG.
+       WORKING-STORAGE SECTION.
+       01  ECODE               PIC 9(2).
+       01  WS-LEDGER-STATUS    PIC 9(2).
+       01  TOTAL               PIC 9(9) VALUE ZERO.
+       01  MATCHES             PIC 9(3).
+       01  CARD-COUNT          PIC 9(4) VALUE ZERO.
+      *> SIZED TO CARD-COUNT/TARGET-CARD'S OWN PIC 9(4) RANGE SO A
+      *> LARGE DAY4.DAT (SEE REQ 006/015) CAN NEVER INDEX PAST THE
+      *> END OF THIS TABLE
+       01  WS-MAX-CARDS        PIC 9(4) VALUE 9999.
+       01  CARD-COPIES-TABLE.
+           05  CARD-COPIES     OCCURS 9999 TIMES PIC 9(9) VALUE 1.
+      *> THE ACTUAL PRINTED CARD-NUM FOR EACH LINE, KEPT BY READ ORDER
+      *> SO WRITE-LEDGER CAN LOOK IT BACK UP AFTER ALL LINES HAVE BEEN
+      *> READ (CARD-NUM ITSELF ONLY HOLDS THE LAST LINE PARSED BY THEN)
+       01  CARD-NUM-TABLE.
+           05  CARD-NUMS       OCCURS 9999 TIMES PIC 9(4).
+       01  J                   PIC 9(4).
+       01  TARGET-CARD         PIC 9(4).
+      *> HEADER FIELDS SLICED OUT OF THE FIXED "Card NNNN: " PREFIX
+       01  SKIP-CARD           PIC X(4).
+       01  CARD-NUM            PIC 9(4).
+       01  SKIP-COLON          PIC X.
+      *> WINNING-NUMS/HAVE-NUMS ARE SIZED PER LINE FROM THE ACTUAL
+      *> POSITION OF "|" AND THE END OF THE LINE, INSTEAD OF A FIXED
+      *> OCCURS 10/25, SO A FEED WITH A DIFFERENT COUNT PER CARD THAN
+      *> THIS YEAR'S PUZZLE INPUT NO LONGER MISPARSES OR TRUNCATES
+      *> (SAME FIX AS DAY4A)
+       01  WS-WINNING-COUNT    PIC 9(2) VALUE ZERO.
+       01  WS-HAVE-COUNT       PIC 9(2) VALUE ZERO.
+       01  CARD-DATA.
+           05  WINNING-NUMS    OCCURS 1 TO 25 TIMES
+                               DEPENDING ON WS-WINNING-COUNT
+                               ASCENDING KEY IS WINNING-NUM
+                               INDEXED BY W.
+               10 WINNING-NUM   PIC 9(3).
+           05  HAVE-NUMS       OCCURS 1 TO 50 TIMES
+                               DEPENDING ON WS-HAVE-COUNT
+                               INDEXED BY I.
+               10 HAVE-NUM     PIC 9(3).
+      *> SCRATCH FIELDS USED WHILE LOCATING AND SLICING OUT THE
+      *> WINNING/HAVE NUMBER SEGMENTS OF THE LINE
+       01  WS-PIPE-POS         PIC 9(4).
+       01  WS-LAST-NONSPACE    PIC 9(4).
+       01  WS-SEG-START        PIC 9(4).
+       01  WS-SEG-LAST-CHAR    PIC 9(4).
+       01  WS-SEG-COUNT        PIC 9(2).
+       01  WS-NUM-POS          PIC 9(4).
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+
+           OPEN INPUT IN-FILE.
+           PERFORM PROCESS-LINE UNTIL ECODE = 10.
+           CLOSE IN-FILE.
+
+           PERFORM SUM-COPIES VARYING J FROM 1 BY 1
+             UNTIL J > CARD-COUNT.
+
+           DISPLAY TOTAL.
+
+           GOBACK.
+
+      *> PROCESS ONE LINE, SCORE IT AND FAN THE COPIES OUT FORWARD
+       PROCESS-LINE.
+           READ IN-FILE.
+           IF ECODE NOT = 10
+             IF CARD-COUNT NOT < WS-MAX-CARDS
+               DISPLAY "TOO MANY CARDS, LIMIT IS " WS-MAX-CARDS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+             ADD 1 TO CARD-COUNT
+             PERFORM PARSE-HEADER
+             MOVE CARD-NUM TO CARD-NUMS(CARD-COUNT)
+             PERFORM FIND-PIPE-POS
+             PERFORM PARSE-CARD-NUMBERS
+             MOVE 0 TO MATCHES
+             SORT WINNING-NUMS ASCENDING WINNING-NUM
+             PERFORM CHECK-WINNING VARYING I FROM 1 BY 1
+               UNTIL I > WS-HAVE-COUNT
+             PERFORM FAN-OUT-COPIES VARYING J FROM 1 BY 1
+               UNTIL J > MATCHES
+           END-IF
+       .
+      *> SLICE THE FIXED "Card NNNN:" PREFIX OUT OF THE RAW LINE
+       PARSE-HEADER.
+           MOVE IN-REC(1:4) TO SKIP-CARD
+           MOVE IN-REC(5:4) TO CARD-NUM
+           MOVE IN-REC(9:1) TO SKIP-COLON
+       .
+      *> LOCATE THE "|" SEPARATING WINNING NUMBERS FROM HAVE NUMBERS
+       FIND-PIPE-POS.
+           PERFORM VARYING WS-PIPE-POS FROM 10 BY 1
+             UNTIL WS-PIPE-POS > 170 OR IN-REC(WS-PIPE-POS:1) = "|"
+             CONTINUE
+           END-PERFORM
+       .
+      *> FIND THE LAST NON-BLANK CHARACTER ON THE LINE
+       FIND-LAST-NONSPACE.
+           PERFORM VARYING WS-LAST-NONSPACE FROM 170 BY -1
+             UNTIL WS-LAST-NONSPACE < 1
+               OR IN-REC(WS-LAST-NONSPACE:1) NOT = SPACE
+             CONTINUE
+           END-PERFORM
+       .
+      *> WORK OUT HOW MANY 3-CHARACTER NUMBER SLOTS FIT BETWEEN
+      *> WS-SEG-START AND WS-SEG-LAST-CHAR
+       COMPUTE-SEGMENT-COUNT.
+           COMPUTE WS-SEG-COUNT =
+             (WS-SEG-LAST-CHAR - WS-SEG-START) / 3 + 1
+       .
+      *> SIZE THE WINNING-NUMS/HAVE-NUMS TABLES TO THIS LINE AND
+      *> SLICE THE ACTUAL NUMBERS OUT OF IT
+       PARSE-CARD-NUMBERS.
+           MOVE 10 TO WS-SEG-START
+           COMPUTE WS-SEG-LAST-CHAR = WS-PIPE-POS - 2
+           PERFORM COMPUTE-SEGMENT-COUNT
+           MOVE WS-SEG-COUNT TO WS-WINNING-COUNT
+           PERFORM LOAD-WINNING-NUM VARYING W FROM 1 BY 1
+             UNTIL W > WS-WINNING-COUNT
+
+           COMPUTE WS-SEG-START = WS-PIPE-POS + 2
+           PERFORM FIND-LAST-NONSPACE
+           MOVE WS-LAST-NONSPACE TO WS-SEG-LAST-CHAR
+           PERFORM COMPUTE-SEGMENT-COUNT
+           MOVE WS-SEG-COUNT TO WS-HAVE-COUNT
+           PERFORM LOAD-HAVE-NUM VARYING I FROM 1 BY 1
+             UNTIL I > WS-HAVE-COUNT
+       .
+       LOAD-WINNING-NUM.
+           COMPUTE WS-NUM-POS = WS-SEG-START + (W - 1) * 3
+           MOVE IN-REC(WS-NUM-POS:3) TO WINNING-NUM(W)
+       .
+       LOAD-HAVE-NUM.
+           COMPUTE WS-NUM-POS = WS-SEG-START + (I - 1) * 3
+           MOVE IN-REC(WS-NUM-POS:3) TO HAVE-NUM(I)
+       .
+       CHECK-WINNING.
+           SEARCH ALL WINNING-NUMS
+             WHEN WINNING-NUM(W) = HAVE-NUMS(I)
+               ADD 1 TO MATCHES
+           END-SEARCH
+       .
+      *> EACH MATCH ON THIS CARD WINS ONE COPY OF THE NEXT CARD IN LINE
+       FAN-OUT-COPIES.
+           ADD CARD-COUNT TO J GIVING TARGET-CARD
+           IF TARGET-CARD NOT > WS-MAX-CARDS
+             ADD CARD-COPIES(CARD-COUNT) TO CARD-COPIES(TARGET-CARD)
+           END-IF
+       .
+      *> TOTAL UP ORIGINALS PLUS ALL COPIES WON, AND LEDGER EACH
+      *> CARD-NUM'S FINAL COPY COUNT SO THE TOTAL CAN BE TRACED BACK
+      *> TO WHICH CARDS DROVE IT
+       SUM-COPIES.
+           ADD CARD-COPIES(J) TO TOTAL
+           PERFORM WRITE-LEDGER
+       .
+      *> APPEND ONE LEDGER RECORD FOR THIS CARD-NUM'S FINAL COPY COUNT
+       WRITE-LEDGER.
+           OPEN EXTEND LEDGER-FILE.
+           IF WS-LEDGER-STATUS = 35
+             OPEN OUTPUT LEDGER-FILE
+           END-IF
+           MOVE CARD-NUMS(J) TO LG-CARD-NUM
+           MOVE CARD-COPIES(J) TO LG-COPIES
+           WRITE LEDGER-RECORD
+           CLOSE LEDGER-FILE
+       .
+       END PROGRAM DAY4B.
