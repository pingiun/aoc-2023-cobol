@@ -0,0 +1,7 @@
+      *****************************************************************
+      * Per-card copies ledger record layout, one line per CARD-NUM. *
+      * COPY DAY4LEDG. under an FD for DAY4B-LEDGER.DAT.              *
+      *****************************************************************
+       01  LEDGER-RECORD.
+           05  LG-CARD-NUM         PIC 9(4).
+           05  LG-COPIES           PIC 9(9).
