@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Shared known-answer record layout for the regression check.  *
+      * COPY EXPTOT. under an FD for a program's own <PROG>-EXPECTED. *
+      * DAT, catalogued with NEWEXP.sh once a day's TOTAL is         *
+      * confirmed correct.                                            *
+      *****************************************************************
+       01  EXPECTED-TOTAL-RECORD.
+           05  EXP-TOTAL           PIC 9(9).
