@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Advent of Code 2023 Day 3, part B                              *
+      *                                                                *
+      * Jelle Besseling, 03/12/2023                                    *
+      *                                                                *
+      * Compile and run with:                                          *
+      *   cobc -x -j DAY3B.cbl                                         *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY3B.
+       AUTHOR. JELLE BESSELING.
+       DATE-WRITTEN.  03/12/2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE
+           ASSIGN TO "DAY3.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ECODE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE
+           RECORD VARYING FROM 1 to 140 CHARACTERS.
+       01  IN-RECORD           PIC X(140).
+       WORKING-STORAGE SECTION.
+       01  ECODE               PIC 9(2).
+       01  TOTAL               PIC 9(9) VALUE ZERO.
+      *> THE WHOLE SCHEMATIC IS BUFFERED SO EACH "*" CAN LOOK AT THE
+      *> PART NUMBERS ON THE LINE ABOVE/BELOW IT
+       01  GRID-TABLE.
+           05  GRID-LINE       OCCURS 150 TIMES PIC X(140).
+      *> MATCHES GRID-LINE'S OWN OCCURS 150 SO A SCHEMATIC WITH MORE
+      *> ROWS THAN THAT CAN NEVER INDEX PAST THE END OF THE TABLE
+       01  WS-MAX-LINES        PIC 9(4) VALUE 150.
+       01  LINE-COUNT          PIC 9(4) VALUE ZERO.
+       01  ROW                 PIC 9(4).
+       01  COL-IDX             PIC 9(4).
+       01  ROW-ABOVE           PIC 9(4).
+       01  ROW-BELOW           PIC 9(4).
+       01  CH-ROW              PIC 9(4).
+       01  CH-COL-IDX          PIC 9(4).
+       01  CUR-CHAR            PIC X.
+      *> COUNT AND VALUES OF THE PART NUMBERS TOUCHING THE CURRENT GEAR
+       01  ADJ-COUNT           PIC 9(2).
+       01  ADJ-NUMS.
+           05  ADJ-NUM         OCCURS 8 TIMES PIC 9(6).
+       01  GEAR-RATIO          PIC 9(12).
+       01  SCAN-START          PIC 9(4).
+       01  SCAN-END            PIC 9(4).
+       01  NUM-START           PIC 9(4).
+       01  NUM-END             PIC 9(4).
+       01  NUM-LEN             PIC 9(4).
+       01  NUM-VALUE           PIC 9(6).
+       01  IN-NUMBER           PIC X.
+       01  TOUCHES-GEAR        PIC X.
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+
+           OPEN INPUT IN-FILE.
+           PERFORM LOAD-GRID UNTIL ECODE = 10.
+           CLOSE IN-FILE.
+
+           PERFORM SCAN-ROW-FOR-GEARS VARYING ROW FROM 1 BY 1
+             UNTIL ROW > LINE-COUNT.
+
+           DISPLAY TOTAL.
+
+           GOBACK.
+
+      *> READ THE WHOLE SCHEMATIC INTO THE GRID TABLE
+       LOAD-GRID.
+           READ IN-FILE.
+           IF ECODE NOT = 10
+             IF LINE-COUNT NOT < WS-MAX-LINES
+               DISPLAY "TOO MANY SCHEMATIC ROWS, LIMIT IS "
+                 WS-MAX-LINES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+             ADD 1 TO LINE-COUNT
+             MOVE IN-RECORD TO GRID-LINE(LINE-COUNT)
+           END-IF
+       .
+      *> SCAN ONE ROW FOR "*" CHARACTERS
+       SCAN-ROW-FOR-GEARS.
+           PERFORM TEST-GEAR-COLUMN VARYING COL-IDX FROM 1 BY 1
+             UNTIL COL-IDX > 140
+       .
+       TEST-GEAR-COLUMN.
+           MOVE GRID-LINE(ROW)(COL-IDX:1) TO CUR-CHAR
+           IF CUR-CHAR = '*'
+             PERFORM SCORE-GEAR
+           END-IF
+       .
+      *> FIND THE PART NUMBERS SURROUNDING THIS GEAR; IF THERE ARE
+      *> EXACTLY TWO, ADD THEIR PRODUCT (THE GEAR RATIO) TO THE TOTAL
+       SCORE-GEAR.
+           MOVE 0 TO ADJ-COUNT
+           MOVE 1 TO ROW-ABOVE
+           MOVE 1 TO ROW-BELOW
+           IF ROW > 1
+             SUBTRACT 1 FROM ROW GIVING ROW-ABOVE
+           END-IF
+           ADD 1 TO ROW GIVING ROW-BELOW
+           IF ROW-BELOW > LINE-COUNT
+             MOVE LINE-COUNT TO ROW-BELOW
+           END-IF
+           PERFORM FIND-NUMS-IN-ROW VARYING CH-ROW FROM ROW-ABOVE BY 1
+             UNTIL CH-ROW > ROW-BELOW
+           IF ADJ-COUNT = 2
+             MULTIPLY ADJ-NUM(1) BY ADJ-NUM(2) GIVING GEAR-RATIO
+             ADD GEAR-RATIO TO TOTAL
+           END-IF
+       .
+      *> SCAN ONE NEIGHBOURING ROW FOR NUMBERS THAT OVERLAP THE
+      *> GEAR'S COLUMN RANGE (ONE COLUMN EITHER SIDE OF THE GEAR)
+       FIND-NUMS-IN-ROW.
+           MOVE 1 TO SCAN-START
+           IF COL-IDX > 1
+             SUBTRACT 1 FROM COL-IDX GIVING SCAN-START
+           END-IF
+           ADD 1 TO COL-IDX GIVING SCAN-END
+           IF SCAN-END > 140
+             MOVE 140 TO SCAN-END
+           END-IF
+           MOVE 'N' TO IN-NUMBER
+           PERFORM TEST-NUM-COLUMN VARYING CH-COL-IDX FROM 1 BY 1
+             UNTIL CH-COL-IDX > 140
+           IF IN-NUMBER = 'Y'
+             PERFORM END-ADJ-NUMBER
+           END-IF
+       .
+       TEST-NUM-COLUMN.
+           MOVE GRID-LINE(CH-ROW)(CH-COL-IDX:1) TO CUR-CHAR
+           IF CUR-CHAR IS NUMERIC
+             IF IN-NUMBER = 'N'
+               MOVE CH-COL-IDX TO NUM-START
+               MOVE 'Y' TO IN-NUMBER
+               MOVE 'N' TO TOUCHES-GEAR
+             END-IF
+             MOVE CH-COL-IDX TO NUM-END
+             IF CH-COL-IDX NOT < SCAN-START
+               AND CH-COL-IDX NOT > SCAN-END
+                 MOVE 'Y' TO TOUCHES-GEAR
+             END-IF
+           ELSE
+             IF IN-NUMBER = 'Y'
+               PERFORM END-ADJ-NUMBER
+             END-IF
+           END-IF
+       .
+      *> A NUMBER HAS ENDED; IF IT OVERLAPPED THE GEAR'S RANGE, RECORD
+      *> ITS VALUE AS ONE OF THE GEAR'S ADJACENT PART NUMBERS
+       END-ADJ-NUMBER.
+           MOVE 'N' TO IN-NUMBER
+           IF TOUCHES-GEAR = 'Y'
+             COMPUTE NUM-LEN = NUM-END - NUM-START + 1
+             MOVE GRID-LINE(CH-ROW)(NUM-START:NUM-LEN) TO NUM-VALUE
+             ADD 1 TO ADJ-COUNT
+             IF ADJ-COUNT NOT > 8
+               MOVE NUM-VALUE TO ADJ-NUM(ADJ-COUNT)
+             END-IF
+           END-IF
+       .
+       END PROGRAM DAY3B.
