@@ -19,45 +19,334 @@
            ASSIGN TO "DAY4.DAT"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS ECODE.
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT AOC-RESULTS-FILE
+           ASSIGN TO "AOC-RESULTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RESULTS-STATUS.
+           SELECT RESTART-FILE
+           ASSIGN TO "DAY4A-RESTART.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RESTART-STATUS.
+           SELECT REJECT-FILE
+           ASSIGN TO "DAY4A-REJECT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+           SELECT CONTROL-TOTAL-FILE
+           ASSIGN TO "CONTROL-TOTALS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-STATUS.
+           SELECT EXPECTED-FILE
+           ASSIGN TO "DAY4A-EXPECTED.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EXPECTED-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       FD IN-FILE.
-       01  IN-RECORD.
-           05  SKIP-CARD       PIC X(4).
-           05  CARD-NUM        PIC 9(4).
-           05  SKIP-COLON      PIC X.
-           05  WINNING-NUMS    OCCURS 10 TIMES
+       FD IN-FILE
+           RECORD VARYING FROM 1 TO 170 CHARACTERS.
+       01  IN-REC              PIC X(170).
+       FD AOC-RESULTS-FILE.
+           COPY AOCRES.
+       FD REJECT-FILE.
+           COPY REJREC.
+       FD RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-CARD-NUM    PIC 9(4).
+           05  RST-TOTAL       PIC 9(9).
+       FD CONTROL-TOTAL-FILE.
+           COPY CTLTOT.
+       FD EXPECTED-FILE.
+           COPY EXPTOT.
+       WORKING-STORAGE SECTION.
+           COPY FILESTAT.
+       01  WS-RESULTS-STATUS   PIC 9(2).
+       01  WS-RESTART-STATUS   PIC 9(2).
+       01  WS-REJECT-STATUS    PIC 9(2).
+       01  WS-CONTROL-STATUS   PIC 9(2).
+       01  WS-EXPECTED-STATUS  PIC 9(2).
+      *> END-OF-RUN CONTROL TOTALS: CARDS READ, CARDS SCORED INTO
+      *> TOTAL, AND CARDS REJECTED FOR A BAD LAYOUT
+       01  WS-RECORDS-READ     PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-ACCEPTED PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-REJECTED PIC 9(9) VALUE ZERO.
+      *> KNOWN-ANSWER REGRESSION CHECK, CATALOGUED VIA NEWEXP.SH ONCE
+      *> A GIVEN DAY'S TOTAL HAS BEEN CONFIRMED CORRECT
+       01  WS-EXPECTED-TOTAL   PIC 9(9).
+       01  WS-HAVE-EXPECTED    PIC X VALUE 'N'.
+       01  TOTAL               PIC 9(9) VALUE ZERO.
+       01  POINTS              PIC 9(3).
+      *> HEADER FIELDS SLICED OUT OF THE FIXED "Card NNNN: " PREFIX
+       01  SKIP-CARD           PIC X(4).
+       01  CARD-NUM            PIC 9(4).
+       01  SKIP-COLON          PIC X.
+      *> WINNING-NUMS/HAVE-NUMS ARE SIZED PER LINE FROM THE ACTUAL
+      *> POSITION OF "|" AND THE END OF THE LINE, INSTEAD OF A FIXED
+      *> OCCURS 10/25, SO A FEED WITH A DIFFERENT COUNT PER CARD THAN
+      *> THIS YEAR'S PUZZLE INPUT NO LONGER MISPARSES OR TRUNCATES
+       01  WS-WINNING-COUNT    PIC 9(2) VALUE ZERO.
+       01  WS-HAVE-COUNT       PIC 9(2) VALUE ZERO.
+       01  CARD-DATA.
+           05  WINNING-NUMS    OCCURS 1 TO 25 TIMES
+                               DEPENDING ON WS-WINNING-COUNT
                                ASCENDING KEY IS WINNING-NUM
                                INDEXED BY W.
                10 WINNING-NUM   PIC 9(3).
-           05  SKIP-PIPE       PIC XX.
-           05  HAVE-NUMS       OCCURS 25 TIMES INDEXED BY I.
+           05  HAVE-NUMS       OCCURS 1 TO 50 TIMES
+                               DEPENDING ON WS-HAVE-COUNT
+                               INDEXED BY I.
                10 HAVE-NUM     PIC 9(3).
-       WORKING-STORAGE SECTION.
-       01  ECODE               PIC 9(2).
-       01  TOTAL               PIC 9(9) VALUE ZERO.
-       01  POINTS              PIC 9(3).
+      *> SCRATCH FIELDS USED WHILE LOCATING AND SLICING OUT THE
+      *> WINNING/HAVE NUMBER SEGMENTS OF THE LINE
+       01  WS-PIPE-POS         PIC 9(4).
+       01  WS-LAST-NONSPACE    PIC 9(4).
+       01  WS-SEG-START        PIC 9(4).
+       01  WS-SEG-LAST-CHAR    PIC 9(4).
+       01  WS-SEG-COUNT        PIC 9(2).
+       01  WS-NUM-POS          PIC 9(4).
+      *> USED TO INDEPENDENTLY CONFIRM THE 4-CHARACTER CARD-NUM FIELD
+      *> IS BLANK-PADDED DIGITS BEFORE TRUSTING IT; GNUCOBOL'S PLAIN
+      *> ALPHANUMERIC-TO-NUMERIC MOVE INTO CARD-NUM SILENTLY MANGLES
+      *> GARBAGE INPUT (E.G. " XYZ" BECOMES "0000") RATHER THAN LEAVING
+      *> A VALUE THAT FAILS CARD-NUM IS NOT NUMERIC AFTERWARD
+       01  WS-CARDNUM-POS       PIC 9(4).
+       01  WS-CARDNUM-VALID     PIC X.
+      *> CHECKPOINT/RESTART CONTROLS FOR LONG DAY4.DAT RUNS
+       77  CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+       01  WS-SINCE-CHECKPOINT PIC 9(4) VALUE ZERO.
+       01  WS-RESTARTING       PIC X VALUE 'N'.
+       01  WS-RESTART-CARD     PIC 9(4) VALUE ZERO.
        LINKAGE SECTION.
        PROCEDURE DIVISION.
 
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM LOAD-EXPECTED.
+
            OPEN INPUT IN-FILE.
-           PERFORM PROCESS-LINE UNTIL ECODE = 10.
+           PERFORM ABORT-ON-FILE-ERROR.
+           IF WS-RESTARTING = 'Y'
+             PERFORM SKIP-TO-CHECKPOINT
+               UNTIL CARD-NUM = WS-RESTART-CARD OR WS-FILE-STATUS = 10
+           END-IF
+           PERFORM PROCESS-LINE UNTIL WS-FILE-STATUS = 10.
            CLOSE IN-FILE.
 
            DISPLAY TOTAL.
+           PERFORM WRITE-RESULT.
+           PERFORM WRITE-CONTROL-TOTAL.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM CHECK-REGRESSION.
 
            GOBACK.
 
+           COPY FILEERR.
+
+      *> IF A KNOWN-GOOD ANSWER HAS BEEN CATALOGUED FOR THIS PROGRAM,
+      *> LOAD IT SO THE COMPUTED TOTAL CAN BE CHECKED AGAINST IT; NO
+      *> EXPECTED-ANSWER FILE YET IS NOT AN ERROR, JUST NO CHECK
+       LOAD-EXPECTED.
+           OPEN INPUT EXPECTED-FILE.
+           IF WS-EXPECTED-STATUS = 0
+             READ EXPECTED-FILE
+             IF WS-EXPECTED-STATUS = 0
+               MOVE EXP-TOTAL TO WS-EXPECTED-TOTAL
+               MOVE 'Y' TO WS-HAVE-EXPECTED
+             END-IF
+             CLOSE EXPECTED-FILE
+           END-IF
+       .
+      *> FLAG A MISMATCH AGAINST THE KNOWN-GOOD ANSWER LOUDLY AND FAIL
+      *> THE STEP INSTEAD OF LEAVING IT TO BE NOTICED BY EYE
+       CHECK-REGRESSION.
+           IF WS-HAVE-EXPECTED = 'Y' AND TOTAL NOT = WS-EXPECTED-TOTAL
+             DISPLAY "*** REGRESSION: TOTAL " TOTAL
+               " DOES NOT MATCH EXPECTED " WS-EXPECTED-TOTAL " ***"
+             MOVE 8 TO RETURN-CODE
+           END-IF
+       .
+
+      *> IF A CHECKPOINT WAS LEFT BY A PRIOR RUN THAT DID NOT FINISH,
+      *> PICK UP THE SAVED CARD NUMBER AND RUNNING TOTAL
+       LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = 0
+             READ RESTART-FILE
+             IF WS-RESTART-STATUS = 0
+               MOVE RST-CARD-NUM TO WS-RESTART-CARD
+               MOVE RST-TOTAL TO TOTAL
+               MOVE 'Y' TO WS-RESTARTING
+             END-IF
+             CLOSE RESTART-FILE
+           END-IF
+       .
+      *> REREAD, BUT DO NOT RESCORE, CARDS ALREADY COUNTED BEFORE
+      *> THE LAST CHECKPOINT
+       SKIP-TO-CHECKPOINT.
+           READ IN-FILE.
+           IF WS-FILE-STATUS NOT = 10
+             PERFORM PARSE-HEADER
+           END-IF
+       .
+      *> SAVE THE CARD NUMBER AND RUNNING TOTAL SO A RERUN CAN RESUME
+      *> HERE INSTEAD OF REPROCESSING THE WHOLE FILE
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE CARD-NUM TO RST-CARD-NUM
+           MOVE TOTAL TO RST-TOTAL
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+       .
+      *> THE RUN FINISHED CLEANLY, SO NO RESTART SHOULD BE HONOURED
+      *> THE NEXT TIME THIS PROGRAM IS RUN
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE
+       .
+
+      *> APPEND A RESULTS RECORD FOR THIS RUN TO AOC-RESULTS.DAT
+       WRITE-RESULT.
+           OPEN EXTEND AOC-RESULTS-FILE.
+           IF WS-RESULTS-STATUS = 35
+             OPEN OUTPUT AOC-RESULTS-FILE
+           END-IF
+           MOVE "DAY4A" TO AR-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AR-RUN-DATE
+           MOVE TOTAL TO AR-TOTAL
+           WRITE AOC-RESULT-RECORD
+           CLOSE AOC-RESULTS-FILE
+       .
+
+      *> APPEND THIS RUN'S RECORD COUNTS TO CONTROL-TOTALS.DAT SO IT
+      *> CAN BE BALANCED AGAINST THE SOURCE FEED; ON A RESTARTED RUN
+      *> THESE COUNTS COVER ONLY THE CARDS SEEN SINCE THE CHECKPOINT,
+      *> SINCE THE COMPLETING RUN'S CONTROL TOTAL ALREADY ACCOUNTS
+      *> FOR THE CARDS PROCESSED BEFORE IT CHECKPOINTED
+       WRITE-CONTROL-TOTAL.
+           OPEN EXTEND CONTROL-TOTAL-FILE.
+           IF WS-CONTROL-STATUS = 35
+             OPEN OUTPUT CONTROL-TOTAL-FILE
+           END-IF
+           MOVE "DAY4A" TO CT-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CT-RUN-DATE
+           MOVE WS-RECORDS-READ TO CT-RECORDS-READ
+           MOVE WS-RECORDS-ACCEPTED TO CT-RECORDS-ACCEPTED
+           MOVE WS-RECORDS-REJECTED TO CT-RECORDS-REJECTED
+           WRITE CONTROL-TOTAL-RECORD
+           CLOSE CONTROL-TOTAL-FILE
+       .
+
       *> PROCESS ONE LINE AND ADD TO THE RUNNING TOTAL
        PROCESS-LINE.
            READ IN-FILE.
-           IF ECODE NOT = 10
-             MOVE 0 TO POINTS
-             SORT WINNING-NUMS ASCENDING WINNING-NUM
-             PERFORM CHECK-WINNING VARYING I FROM 1 BY 1 UNTIL I > 25
-             ADD POINTS TO TOTAL
+           IF WS-FILE-STATUS NOT = 10
+             ADD 1 TO WS-RECORDS-READ
+             PERFORM PARSE-HEADER
+             PERFORM FIND-PIPE-POS
+             PERFORM VALIDATE-CARD-NUM
+             IF SKIP-CARD NOT = "Card" OR SKIP-COLON NOT = ":"
+               OR WS-CARDNUM-VALID NOT = 'Y' OR WS-PIPE-POS > 170
+               PERFORM REJECT-CARD
+             ELSE
+               PERFORM PARSE-CARD-NUMBERS
+               MOVE 0 TO POINTS
+               SORT WINNING-NUMS ASCENDING WINNING-NUM
+               PERFORM CHECK-WINNING VARYING I FROM 1 BY 1
+                 UNTIL I > WS-HAVE-COUNT
+               ADD POINTS TO TOTAL
+               ADD 1 TO WS-RECORDS-ACCEPTED
+               ADD 1 TO WS-SINCE-CHECKPOINT
+               IF WS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                 PERFORM WRITE-CHECKPOINT
+                 MOVE ZERO TO WS-SINCE-CHECKPOINT
+               END-IF
+             END-IF
+           END-IF
+       .
+      *> SLICE THE FIXED "Card NNNN:" PREFIX OUT OF THE RAW LINE
+       PARSE-HEADER.
+           MOVE IN-REC(1:4) TO SKIP-CARD
+           MOVE IN-REC(5:4) TO CARD-NUM
+           MOVE IN-REC(9:1) TO SKIP-COLON
+       .
+      *> CONFIRM THE CARD-NUM FIELD (POSITIONS 5-8) HOLDS ONLY LEADING
+      *> SPACES FOLLOWED BY DIGITS; ANY OTHER CHARACTER IN THAT FIELD
+      *> MEANS THE LINE ISN'T A WELL-FORMED "Card NNNN:" HEADER
+       VALIDATE-CARD-NUM.
+           MOVE 'N' TO WS-CARDNUM-VALID
+           PERFORM VARYING WS-CARDNUM-POS FROM 5 BY 1
+             UNTIL WS-CARDNUM-POS > 8
+               OR IN-REC(WS-CARDNUM-POS:1) NOT = SPACE
+             CONTINUE
+           END-PERFORM
+           IF WS-CARDNUM-POS <= 8
+             IF IN-REC(WS-CARDNUM-POS:9 - WS-CARDNUM-POS) IS NUMERIC
+               MOVE 'Y' TO WS-CARDNUM-VALID
+             END-IF
+           END-IF
+       .
+      *> LOCATE THE "|" SEPARATING WINNING NUMBERS FROM HAVE NUMBERS
+       FIND-PIPE-POS.
+           PERFORM VARYING WS-PIPE-POS FROM 10 BY 1
+             UNTIL WS-PIPE-POS > 170 OR IN-REC(WS-PIPE-POS:1) = "|"
+             CONTINUE
+           END-PERFORM
+       .
+      *> FIND THE LAST NON-BLANK CHARACTER ON THE LINE
+       FIND-LAST-NONSPACE.
+           PERFORM VARYING WS-LAST-NONSPACE FROM 170 BY -1
+             UNTIL WS-LAST-NONSPACE < 1
+               OR IN-REC(WS-LAST-NONSPACE:1) NOT = SPACE
+             CONTINUE
+           END-PERFORM
+       .
+      *> WORK OUT HOW MANY 3-CHARACTER NUMBER SLOTS FIT BETWEEN
+      *> WS-SEG-START AND WS-SEG-LAST-CHAR
+       COMPUTE-SEGMENT-COUNT.
+           COMPUTE WS-SEG-COUNT =
+             (WS-SEG-LAST-CHAR - WS-SEG-START) / 3 + 1
+       .
+      *> SIZE THE WINNING-NUMS/HAVE-NUMS TABLES TO THIS LINE AND
+      *> SLICE THE ACTUAL NUMBERS OUT OF IT
+       PARSE-CARD-NUMBERS.
+           MOVE 10 TO WS-SEG-START
+           COMPUTE WS-SEG-LAST-CHAR = WS-PIPE-POS - 2
+           PERFORM COMPUTE-SEGMENT-COUNT
+           MOVE WS-SEG-COUNT TO WS-WINNING-COUNT
+           PERFORM LOAD-WINNING-NUM VARYING W FROM 1 BY 1
+             UNTIL W > WS-WINNING-COUNT
+
+           COMPUTE WS-SEG-START = WS-PIPE-POS + 2
+           PERFORM FIND-LAST-NONSPACE
+           MOVE WS-LAST-NONSPACE TO WS-SEG-LAST-CHAR
+           PERFORM COMPUTE-SEGMENT-COUNT
+           MOVE WS-SEG-COUNT TO WS-HAVE-COUNT
+           PERFORM LOAD-HAVE-NUM VARYING I FROM 1 BY 1
+             UNTIL I > WS-HAVE-COUNT
+       .
+       LOAD-WINNING-NUM.
+           COMPUTE WS-NUM-POS = WS-SEG-START + (W - 1) * 3
+           MOVE IN-REC(WS-NUM-POS:3) TO WINNING-NUM(W)
+       .
+       LOAD-HAVE-NUM.
+           COMPUTE WS-NUM-POS = WS-SEG-START + (I - 1) * 3
+           MOVE IN-REC(WS-NUM-POS:3) TO HAVE-NUM(I)
+       .
+      *> THE CARD DID NOT MATCH THE FIXED "Card NNNN: ..." LAYOUT; LOG
+      *> THE RAW LINE AND MOVE ON WITHOUT TOUCHING TOTAL OR CHECKPOINT
+       REJECT-CARD.
+           ADD 1 TO WS-RECORDS-REJECTED
+           OPEN EXTEND REJECT-FILE.
+           IF WS-REJECT-STATUS = 35
+             OPEN OUTPUT REJECT-FILE
            END-IF
+           MOVE IN-REC TO RJ-RAW-LINE
+           MOVE "BAD CARD LAYOUT" TO RJ-REASON
+           WRITE REJECT-RECORD
+           CLOSE REJECT-FILE
        .
        CHECK-WINNING.
            SEARCH ALL WINNING-NUMS
