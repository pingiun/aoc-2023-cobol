@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Advent of Code 2023 Day 3, part A                              *
+      *                                                                *
+      * Jelle Besseling, 03/12/2023                                    *
+      *                                                                *
+      * Compile and run with:                                          *
+      *   cobc -x -j DAY3A.cbl                                         *
+      *                                                                *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY3A.
+       AUTHOR. JELLE BESSELING.
+       DATE-WRITTEN.  03/12/2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE
+           ASSIGN TO "DAY3.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ECODE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IN-FILE
+           RECORD VARYING FROM 1 to 140 CHARACTERS.
+       01  IN-RECORD           PIC X(140).
+       WORKING-STORAGE SECTION.
+       01  ECODE               PIC 9(2).
+       01  TOTAL               PIC 9(9) VALUE ZERO.
+      *> THE WHOLE SCHEMATIC IS BUFFERED SO A NUMBER'S DIAGONAL
+      *> NEIGHBOURS ON THE LINE ABOVE/BELOW CAN BE CHECKED
+       01  GRID-TABLE.
+           05  GRID-LINE       OCCURS 150 TIMES PIC X(140).
+      *> MATCHES GRID-LINE'S OWN OCCURS 150 SO A SCHEMATIC WITH MORE
+      *> ROWS THAN THAT CAN NEVER INDEX PAST THE END OF THE TABLE
+       01  WS-MAX-LINES        PIC 9(4) VALUE 150.
+       01  LINE-COUNT          PIC 9(4) VALUE ZERO.
+       01  ROW                 PIC 9(4).
+       01  COL-IDX             PIC 9(4).
+       01  ROW-ABOVE           PIC 9(4).
+       01  ROW-BELOW           PIC 9(4).
+       01  SCAN-COL-IDX        PIC 9(4).
+       01  NUM-START           PIC 9(4).
+       01  NUM-END             PIC 9(4).
+       01  NUM-LEN             PIC 9(4).
+       01  NUM-VALUE           PIC 9(6).
+       01  CUR-CHAR            PIC X.
+       01  IN-NUMBER           PIC X VALUE 'N'.
+       01  HAS-ADJ-SYMBOL      PIC X.
+       01  CH-ROW              PIC 9(4).
+       01  CH-COL-IDX          PIC 9(4).
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+
+           OPEN INPUT IN-FILE.
+           PERFORM LOAD-GRID UNTIL ECODE = 10.
+           CLOSE IN-FILE.
+
+           PERFORM SCAN-ROW VARYING ROW FROM 1 BY 1
+             UNTIL ROW > LINE-COUNT.
+
+           DISPLAY TOTAL.
+
+           GOBACK.
+
+      *> READ THE WHOLE SCHEMATIC INTO THE GRID TABLE
+       LOAD-GRID.
+           READ IN-FILE.
+           IF ECODE NOT = 10
+             IF LINE-COUNT NOT < WS-MAX-LINES
+               DISPLAY "TOO MANY SCHEMATIC ROWS, LIMIT IS "
+                 WS-MAX-LINES
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+             ADD 1 TO LINE-COUNT
+             MOVE IN-RECORD TO GRID-LINE(LINE-COUNT)
+           END-IF
+       .
+      *> SCAN ONE ROW FOR NUMBERS AND TEST EACH FOR AN ADJACENT SYMBOL
+       SCAN-ROW.
+           MOVE 'N' TO IN-NUMBER
+           PERFORM TEST-COLUMN VARYING COL-IDX FROM 1 BY 1
+             UNTIL COL-IDX > 140
+           IF IN-NUMBER = 'Y'
+             PERFORM END-NUMBER
+           END-IF
+       .
+      *> LOOK AT ONE COLUMN OF THE CURRENT ROW
+       TEST-COLUMN.
+           MOVE GRID-LINE(ROW)(COL-IDX:1) TO CUR-CHAR
+           IF CUR-CHAR IS NUMERIC
+             IF IN-NUMBER = 'N'
+               MOVE COL-IDX TO NUM-START
+               MOVE 'Y' TO IN-NUMBER
+               MOVE 'N' TO HAS-ADJ-SYMBOL
+             END-IF
+             MOVE COL-IDX TO NUM-END
+           ELSE
+             IF IN-NUMBER = 'Y'
+               PERFORM END-NUMBER
+             END-IF
+           END-IF
+       .
+      *> A NUMBER HAS ENDED, CHECK ITS BORDER FOR A SYMBOL AND SCORE IT
+       END-NUMBER.
+           MOVE 'N' TO IN-NUMBER
+           COMPUTE NUM-LEN = NUM-END - NUM-START + 1
+           MOVE GRID-LINE(ROW)(NUM-START:NUM-LEN) TO NUM-VALUE
+           PERFORM CHECK-BORDER
+           IF HAS-ADJ-SYMBOL = 'Y'
+             ADD NUM-VALUE TO TOTAL
+           END-IF
+       .
+      *> WALK THE BORDER OF ROWS ABOVE/CURRENT/BELOW, ONE COLUMN
+      *> BEFORE THE NUMBER TO ONE COLUMN AFTER IT
+       CHECK-BORDER.
+           MOVE 1 TO ROW-ABOVE
+           MOVE 1 TO ROW-BELOW
+           IF ROW > 1
+             SUBTRACT 1 FROM ROW GIVING ROW-ABOVE
+           END-IF
+           ADD 1 TO ROW GIVING ROW-BELOW
+           IF ROW-BELOW > LINE-COUNT
+             MOVE LINE-COUNT TO ROW-BELOW
+           END-IF
+           PERFORM SCAN-BORDER-ROW VARYING CH-ROW FROM ROW-ABOVE BY 1
+             UNTIL CH-ROW > ROW-BELOW
+       .
+       SCAN-BORDER-ROW.
+           MOVE NUM-START TO SCAN-COL-IDX
+           IF SCAN-COL-IDX > 1
+             SUBTRACT 1 FROM SCAN-COL-IDX
+           END-IF
+           PERFORM VARYING CH-COL-IDX FROM SCAN-COL-IDX BY 1
+             UNTIL CH-COL-IDX > NUM-END + 1 OR CH-COL-IDX > 140
+               OR HAS-ADJ-SYMBOL = 'Y'
+             MOVE GRID-LINE(CH-ROW)(CH-COL-IDX:1) TO CUR-CHAR
+             IF CUR-CHAR NOT = '.' AND CUR-CHAR NOT = SPACE
+               AND CUR-CHAR NOT NUMERIC
+               MOVE 'Y' TO HAS-ADJ-SYMBOL
+             END-IF
+           END-PERFORM
+       .
+       END PROGRAM DAY3A.
