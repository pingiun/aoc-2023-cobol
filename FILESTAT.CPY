@@ -0,0 +1,5 @@
+      *****************************************************************
+      * Shared FILE STATUS field for FD's FILE STATUS IS clause.      *
+      * COPY FILESTAT. into WORKING-STORAGE SECTION.                  *
+      *****************************************************************
+       01  WS-FILE-STATUS      PIC 9(2).
